@@ -0,0 +1,21 @@
+000100*==============================================================*
+000110*  AUDTREC.CPY                                                 *
+000120*  RECORD LAYOUT FOR THE MARKS-DECISION AUDIT TRAIL FILE.      *
+000130*  ONE RECORD IS WRITTEN FOR EVERY STUDENT-MARKS-FILE RECORD   *
+000140*  THE EVALUATION RUN MAKES A DECISION ON (PASS, FAIL OR       *
+000150*  REJECTED AS OUT OF RANGE) SO THE DECISION CAN BE PROVED     *
+000160*  LONG AFTER THE JOB LOG HAS BEEN SCRATCHED.                  *
+000170*                                                                *
+000180*  MOD LOG                                                      *
+000190*  2026-08-09  KJM  INITIAL VERSION.                            *
+000200*==============================================================*
+000210    01  AUDIT-RECORD.
+000220        05  AR-STUDENT-ID           PIC X(09).
+000230        05  AR-CLASS-CODE           PIC X(09).
+000240        05  AR-SUBJECT-CODE         PIC X(05).
+000250        05  AR-MARKS-VALUE          PIC 9(03).
+000260        05  AR-RESULT-CODE          PIC X(04).
+000270        05  AR-GRADE-CODE           PIC X(01).
+000280        05  AR-RUN-DATE             PIC X(08).
+000290        05  AR-RUN-TIME             PIC X(08).
+000300        05  FILLER                  PIC X(17).
