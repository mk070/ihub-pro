@@ -0,0 +1,50 @@
+000100*==============================================================*
+000110*  CHKPTREC.CPY                                                *
+000120*  RECORD LAYOUTS FOR THE MARKS RUN CHECKPOINT FILE.           *
+000130*  WRITTEN EVERY CHECKPOINT INTERVAL DURING THE MARKS RUN SO   *
+000140*  THE JOB CAN BE RESTARTED FROM THE LAST CHECKPOINT INSTEAD   *
+000150*  OF REPROCESSING THE WHOLE CLASS FROM THE TOP.               *
+000160*                                                                *
+000170*  EACH CHECKPOINT INTERVAL WRITES ONE POSITION-CHECKPOINT-    *
+000180*  RECORD (RECORD TYPE 'P'), CARRYING HOW FAR THE RUN HAS READ *
+000190*  AND ITS RUNNING PASS/FAIL/REJECT TOTALS, FOLLOWED BY ONE     *
+000200*  CLASS-CHECKPOINT-RECORD (TYPE 'C') PER CLASS CURRENTLY IN    *
+000210*  THE CLASS-WISE SUMMARY TABLE - A FULL SNAPSHOT OF THAT       *
+000220*  TABLE AS OF THIS CHECKPOINT.  BOTH RECORDS SHARE THE SAME    *
+000230*  STORAGE AREA (ONE 01-LEVEL PER RECORD TYPE UNDER THE SAME    *
+000240*  FD), SO READING BACK CP-RECORD-TYPE TELLS A RESTART WHICH    *
+000250*  VIEW TO APPLY TO THE RECORD JUST READ.  ON RESTART, EVERY    *
+000260*  'P' RECORD SEEN RESETS THE REBUILT CLASS TABLE TO EMPTY      *
+000270*  BEFORE THE 'C' RECORDS THAT FOLLOW IT ARE ADDED BACK IN, SO  *
+000280*  READING THE WHOLE FILE THROUGH TO END LEAVES EXACTLY THE     *
+000290*  LAST CHECKPOINT'S SNAPSHOT IN PLACE, NOT AN ACCUMULATION OF  *
+000300*  EVERY SNAPSHOT EVER WRITTEN THIS RUN.                        *
+000310*                                                                *
+000320*  MOD LOG                                                      *
+000330*  2026-08-09  KJM  INITIAL VERSION.                            *
+000340*  2026-08-09  KJM  ADD RUNNING PASS/FAIL/REJECT TOTALS TO THE  *
+000350*                   POSITION RECORD AND A NEW CLASS-CHECKPOINT  *
+000360*                   RECORD TYPE CARRYING A CLASS-SUMMARY-TABLE  *
+000370*                   SNAPSHOT, SO A RESTART PICKS UP THE WHOLE   *
+000380*                   RUN'S STATE, NOT JUST ITS FILE POSITION -   *
+000390*                   A RESTART WAS OTHERWISE RESUMING WITH EVERY *
+000400*                   CONTROL TOTAL AND THE CLASS REPORT BACK AT  *
+000410*                   ZERO.                                      *
+000420*==============================================================*
+000430    01  POSITION-CHECKPOINT-RECORD.
+000440        05  CP-RECORD-TYPE          PIC X(01).
+000450            88 POSITION-CHECKPOINT    VALUE 'P'.
+000460            88 CLASS-CHECKPOINT       VALUE 'C'.
+000470        05  CP-STUDENT-ID           PIC X(09).
+000480        05  CP-RECORD-COUNT         PIC 9(09) COMP.
+000490        05  CP-TOTAL-PASS-COUNT     PIC 9(07) COMP.
+000500        05  CP-TOTAL-FAIL-COUNT     PIC 9(07) COMP.
+000510        05  CP-TOTAL-REJECT-COUNT   PIC 9(07) COMP.
+000520        05  FILLER                  PIC X(07).
+000530
+000540    01  CLASS-CHECKPOINT-RECORD.
+000550        05  CC-RECORD-TYPE          PIC X(01).
+000560        05  CC-CLASS-CODE           PIC X(09).
+000570        05  CC-PASS-COUNT           PIC 9(07) COMP.
+000580        05  CC-FAIL-COUNT           PIC 9(07) COMP.
+000590        05  FILLER                  PIC X(15).
