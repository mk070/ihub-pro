@@ -0,0 +1,15 @@
+000100*==============================================================*
+000110*  FAILREC.CPY                                                 *
+000120*  RECORD LAYOUT FOR THE FAIL-LIST EXPORT FILE.                *
+000130*  ONE RECORD PER FAILING STUDENT, PICKED UP BY THE            *
+000140*  DOWNSTREAM GUARDIAN-NOTIFICATION / MAILING PROCESS.         *
+000150*                                                                *
+000160*  MOD LOG                                                      *
+000170*  2026-08-09  KJM  INITIAL VERSION.                            *
+000180*==============================================================*
+000190    01  FAIL-EXPORT-RECORD.
+000200        05  FE-STUDENT-ID           PIC X(09).
+000210        05  FE-CLASS-CODE           PIC X(09).
+000220        05  FE-SUBJECT-CODE         PIC X(05).
+000230        05  FE-MARKS-VALUE          PIC 9(03).
+000240        05  FILLER                  PIC X(24).
