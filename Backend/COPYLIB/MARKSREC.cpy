@@ -0,0 +1,17 @@
+000100*================================================================*
+000110*  MARKSREC.CPY                                                  *
+000120*  RECORD LAYOUT FOR THE STUDENT MARKS FILE (STUDENT-MARKS-FILE) *
+000130*  ONE RECORD PER STUDENT PER SUBJECT.  READ BY THE MARKS        *
+000140*  EVALUATION RUN (PROGRAM CONDITIONALS) AND BY ANY UTILITY      *
+000150*  THAT NEEDS TO BUILD OR LIST THE CLASS ROSTER.                 *
+000160*                                                                 
+000170*  MOD LOG                                                        
+000180*  2026-08-09  KJM  INITIAL VERSION.                              
+000190*================================================================*
+000200    01  MARKS-RECORD.
+000210        05  MR-STUDENT-ID           PIC X(09).
+000220        05  MR-CLASS-CODE           PIC X(09).
+000230        05  MR-SUBJECT-CODE         PIC X(05).
+000240        05  MR-MARKS-VALUE          PIC 9(03).
+000250        05  FILLER                  PIC X(24).
+
