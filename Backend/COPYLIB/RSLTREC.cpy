@@ -0,0 +1,20 @@
+000100*==============================================================*
+000110*  RSLTREC.CPY                                                 *
+000120*  RECORD LAYOUT FOR THE STUDENT-RESULTS MASTER FILE.          *
+000130*  ONE RECORD PER STUDENT PER SUBJECT, KEYED BY STUDENT ID     *
+000140*  PLUS SUBJECT CODE, BUILT BY THE BATCH MARKS RUN AND         *
+000150*  MAINTAINED ONLINE BY THE POST-APPEAL CORRECTION             *
+000160*  TRANSACTION (PROGRAM MARKCORR) WITHOUT A FULL RERUN.        *
+000170*                                                                *
+000180*  MOD LOG                                                      *
+000190*  2026-08-09  KJM  INITIAL VERSION.                            *
+000200*==============================================================*
+000210    01  RESULT-RECORD.
+000220        05  RR-KEY.
+000230            10  RR-STUDENT-ID        PIC X(09).
+000240            10  RR-SUBJECT-CODE      PIC X(05).
+000250        05  RR-CLASS-CODE            PIC X(09).
+000260        05  RR-MARKS-VALUE           PIC 9(03).
+000270        05  RR-GRADE-CODE            PIC X(01).
+000280        05  RR-RESULT-CODE           PIC X(04).
+000290        05  FILLER                   PIC X(19).
