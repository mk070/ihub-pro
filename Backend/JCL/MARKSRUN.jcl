@@ -0,0 +1,77 @@
+//MARKSRUN JOB (ACCTNO),'KJM GRADING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*==============================================================*
+//*  MARKSRUN                                                     *
+//*  DAILY STUDENT MARKS EVALUATION AND GRADING RUN.               *
+//*                                                                *
+//*  STEP MARKS RUNS CONDITIONALS AGAINST THE CURRENT CLASS ROSTER *
+//*  ON STUMARKS, WRITES THE AUDIT TRAIL AND CHECKPOINT FILES, AND *
+//*  SETS A NON-ZERO RETURN CODE WHEN THE RUN'S FAIL COUNT EXCEEDS *
+//*  ITS THRESHOLD.  STEP FAILNOTE RUNS ONLY WHEN THAT HAPPENS, SO *
+//*  THE OVERNIGHT RUN DRIVES GUARDIAN NOTIFICATION ON ITS OWN     *
+//*  INSTEAD OF SOMEONE WATCHING THE CONSOLE AND KICKING IT OFF.   *
+//*                                                                *
+//*  MOD LOG                                                       *
+//*  2026-08-09  KJM  INITIAL VERSION.                             *
+//*  2026-08-09  KJM  ADD STEP FAILNOTE, COND-DRIVEN OFF MARKS'    *
+//*                   RETURN CODE, TO EXPORT THE FAIL LIST.        *
+//*  2026-08-09  KJM  ADD THE RESULTS DD FOR THE STUDENT-RESULTS    *
+//*                   MASTER CONDITIONALS BUILDS AND MARKCORR       *
+//*                   MAINTAINS ONLINE - A FIXED DATASET NAME, NOT  *
+//*                   A NEW GENERATION PER RUN, SINCE IT MUST       *
+//*                   SURVIVE FROM ONE MARKS RUN TO THE NEXT.       *
+//*  2026-08-09  KJM  CHANGE CHKPNT'S ABNORMAL DISPOSITION FROM     *
+//*                   DELETE TO CATLG - A DELETE ON ABEND WAS       *
+//*                   SCRATCHING THE ONE FILE THE RESTART LOGIC     *
+//*                   NEEDS TO FIND STILL SITTING THERE.            *
+//*  2026-08-09  KJM  DROP THE COLUMN 1-6 SEQUENCE NUMBERS THAT HAD *
+//*                   BEEN CARRIED OVER FROM COBOL HABIT - JCL HAS  *
+//*                   NO SUCH CONVENTION, // MUST START IN COLUMN 1 *
+//*                   OR THE JOB DOES NOT PARSE AT ALL.             *
+//*  2026-08-09  KJM  FIX FAILNOTE'S COND - (4,LT,MARKS) BYPASSES   *
+//*                   THE STEP ONLY WHEN RC(MARKS) > 4, SO IT WAS   *
+//*                   RUNNING UNCONDITIONALLY ON EVERY ORDINARY     *
+//*                   PASS.  (4,GT,MARKS) BYPASSES WHEN RC < 4,     *
+//*                   I.E. RUNS ONLY WHEN THE THRESHOLD WAS MET.    *
+//*  2026-08-09  KJM  STOP MINTING A NEW (+1) GENERATION FOR AUDIT  *
+//*                   AND FAILEXP ON EVERY EXECUTION OF STEP MARKS. *
+//*                   THAT DEFEATED OPEN EXTEND ON A RESTART - THE  *
+//*                   PROGRAM WAS APPENDING TO A BRAND-NEW, EMPTY   *
+//*                   GENERATION INSTEAD OF THE ONE THE ABENDED RUN *
+//*                   HAD BEEN WRITING TO.  BOTH DDs ARE NOW FIXED, *
+//*                   NON-GDG DATASET NAMES LIKE CHKPNT AND RESULTS *
+//*                   ABOVE, SO EVERY EXECUTION - FRESH OR RESTART -*
+//*                   IS HANDED THE SAME PHYSICAL FILE; WHETHER IT  *
+//*                   COMES UP EMPTY OR WITH THE ABENDED RUN'S      *
+//*                   RECORDS STILL ON IT IS CONTROLLED BY WHETHER  *
+//*                   CONDITIONALS OPENS IT OUTPUT OR EXTEND, NOT   *
+//*                   BY THE JCL.  A GDG RELATIVE GENERATION NUMBER *
+//*                   CANNOT DO THIS - (0) HAS NOTHING TO RESOLVE   *
+//*                   TO UNTIL A GENERATION ALREADY EXISTS, AND A   *
+//*                   FRESH (+1) EVERY RUN IS EXACTLY THE BUG.      *
+//*==============================================================*
+//*
+//MARKS    EXEC PGM=CONDITIONALS
+//STUMARKS DD DSN=PROD.ACADEMIC.STUDENT.MARKS,DISP=SHR
+//CHKPNT   DD DSN=PROD.ACADEMIC.MARKS.CHKPNT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//AUDIT    DD DSN=PROD.ACADEMIC.MARKS.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//FAILEXP  DD DSN=PROD.ACADEMIC.MARKS.FAILLIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//RESULTS  DD DSN=PROD.ACADEMIC.STUDENT.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  FAILNOTE IS BYPASSED UNLESS MARKS' RETURN CODE IS AT LEAST 4,
+//*  I.E. THE FAIL-COUNT THRESHOLD IN CONDITIONALS WAS EXCEEDED.
+//*--------------------------------------------------------------*
+//FAILNOTE EXEC PGM=FAILNOTE,COND=(4,GT,MARKS)
+//FAILEXP  DD DSN=PROD.ACADEMIC.MARKS.FAILLIST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
