@@ -0,0 +1,95 @@
+000100*==============================================================*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    FAILNOTE.
+000130 AUTHOR.        K J MENON.
+000140 INSTALLATION.  ACADEMIC RECORDS - EXAMINATIONS CELL.
+000150 DATE-WRITTEN.  2026-08-09.
+000160 DATE-COMPILED.
+000170*--------------------------------------------------------------*
+000180*  MOD LOG
+000190*  2026-08-09  KJM  INITIAL VERSION.  FOLLOW-ON JCL STEP TO
+000200*                   CONDITIONALS - READS THE FAIL-EXPORT FILE
+000210*                   WRITTEN DURING THE MARKS RUN AND DRIVES ONE
+000220*                   GUARDIAN-NOTIFICATION LINE PER FAILING
+000230*                   STUDENT.  RUNS ONLY WHEN MARKSRUN JCL'S
+000240*                   COND TEST ON CONDITIONALS' RETURN CODE SAYS
+000250*                   THE FAIL-COUNT THRESHOLD WAS EXCEEDED.
+000260*==============================================================*
+000270
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT FAIL-EXPORT-FILE ASSIGN TO FAILEXP
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-FAILEXP-FILE-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  FAIL-EXPORT-FILE
+000380     RECORDING MODE IS F.
+000390     COPY FAILREC.
+000400
+000410 WORKING-STORAGE SECTION.
+000420
+000430 01  WS-FAILEXP-FILE-STATUS   PIC X(02).
+000440     88 FAILEXP-FILE-OK         VALUE '00'.
+000450     88 FAILEXP-FILE-EOF        VALUE '10'.
+000460
+000470 01  WS-SWITCHES.
+000480     05  WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000490         88 END-OF-FAILEXP-FILE VALUE 'Y'.
+000500
+000510 01  WS-NOTICE-COUNT           PIC 9(07) COMP VALUE ZERO.
+000520
+000530 PROCEDURE DIVISION.
+000540
+000550 0000-MAINLINE.
+000560     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000570     PERFORM 2000-SEND-NOTICE THRU 2000-EXIT
+000580         UNTIL END-OF-FAILEXP-FILE.
+000590     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+000600     PERFORM 7000-TERMINATE THRU 7000-EXIT.
+000610     STOP RUN.
+000620
+000630 1000-INITIALIZE.
+000640     OPEN INPUT FAIL-EXPORT-FILE.
+000650     IF NOT FAILEXP-FILE-OK
+000660         DISPLAY 'FAILNOTE - CANNOT OPEN FAIL EXPORT FILE, STAT '
+000670             WS-FAILEXP-FILE-STATUS
+000680         MOVE 'Y' TO WS-EOF-SWITCH
+000690     END-IF.
+000700 1000-EXIT.
+000710     EXIT.
+000720
+000730 2000-SEND-NOTICE.
+000740     PERFORM 2100-READ-FAIL-EXPORT THRU 2100-EXIT.
+000750     IF NOT END-OF-FAILEXP-FILE
+000760         ADD 1 TO WS-NOTICE-COUNT
+000770         DISPLAY 'FAILNOTE - NOTIFY GUARDIAN OF ' FE-STUDENT-ID
+000780             ' (CLASS ' FE-CLASS-CODE ', SUBJECT ' FE-SUBJECT-CODE
+000790             ') - FAILED WITH ' FE-MARKS-VALUE ' MARKS.'
+000800     END-IF.
+000810 2000-EXIT.
+000820     EXIT.
+000830
+000840 2100-READ-FAIL-EXPORT.
+000850     READ FAIL-EXPORT-FILE
+000860         AT END
+000870             MOVE 'Y' TO WS-EOF-SWITCH
+000880     END-READ.
+000890 2100-EXIT.
+000900     EXIT.
+000910
+000920 8000-PRINT-SUMMARY.
+000930     DISPLAY ' '.
+000940     DISPLAY 'FAILNOTE - ' WS-NOTICE-COUNT
+000950         ' GUARDIAN NOTICE(S) QUEUED FOR THE MAILING PROCESS.'.
+000960 8000-EXIT.
+000970     EXIT.
+000980
+000990 7000-TERMINATE.
+001000     IF FAILEXP-FILE-OK OR FAILEXP-FILE-EOF
+001010         CLOSE FAIL-EXPORT-FILE
+001020     END-IF.
+001030 7000-EXIT.
+001040     EXIT.
