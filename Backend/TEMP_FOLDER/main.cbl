@@ -1,56 +1,809 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONDITIONALS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 NUM1 PIC 9(9).
-       01 NUM2 PIC 9(9).
-       01 NUM3 PIC 9(5).
-       01 NUM4 PIC 9(6).
-
-       01 NEG-NUM PIC S9(9) VALUE -1234.
-       01 CLASS1 PIC X(9) VALUE 'ABCD '.
-       01 CHECK-VAL PIC 9(3).
-       88 PASS VALUES ARE 041 THRU 100.
-       88 FAIL VALUES ARE 000 THRU 040.
-
-       PROCEDURE DIVISION.
-       MOVE 25 TO NUM1.
-       MOVE 25 TO NUM3.
-       MOVE 15 TO NUM2.
-       MOVE 15 TO NUM4.
-
-       IF NUM1 > NUM2 THEN
-           DISPLAY 'IN LOOP 1 - IF BLOCK'
-           IF NUM3 = NUM4 THEN
-               DISPLAY 'IN LOOP 2 - IF BLOCK'
-           ELSE
-               DISPLAY 'IN LOOP 2 - ELSE BLOCK'
-           END-IF
-       ELSE
-           DISPLAY 'IN LOOP 1 - ELSE BLOCK'
-       END-IF.
-
-       MOVE 65 TO CHECK-VAL.
-       IF PASS THEN
-           DISPLAY 'PASSED WITH ' CHECK-VAL ' MARKS.'
-       ELSE
-           IF FAIL THEN
-               DISPLAY 'FAILED WITH ' CHECK-VAL ' MARKS.'
-           END-IF
-       END-IF.
-
-       EVALUATE TRUE
-           WHEN NUM1 < 2
-               DISPLAY 'NUM1 LESS THAN 2'
-           WHEN NUM1 < 19
-               DISPLAY 'NUM1 LESS THAN 19'
-           WHEN NUM1 < 1000
-               DISPLAY 'NUM1 LESS THAN 1000'
-           WHEN OTHER
-               DISPLAY 'NUM1 DOES NOT MEET ANY CONDITION'
-       END-EVALUATE.
-
-       STOP RUN.
-
+000100*==============================================================*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    CONDITIONALS.
+000130 AUTHOR.        K J MENON.
+000140 INSTALLATION.  ACADEMIC RECORDS - EXAMINATIONS CELL.
+000150 DATE-WRITTEN.  2024-02-11.
+000160 DATE-COMPILED.
+000170*--------------------------------------------------------------*
+000180*  MOD LOG
+000190*  2024-02-11  KJM  INITIAL VERSION - IF/EVALUATE TEACHING
+000200*                   EXAMPLES ONLY, NO FILE I-O.
+000210*  2026-08-09  KJM  DRIVE CHECK-VAL FROM STUDENT-MARKS-FILE
+000220*                   INSTEAD OF A HARDCODED MOVE.  READ LOOP
+000230*                   NOW EVALUATES PASS/FAIL FOR EVERY STUDENT
+000240*                   RECORD ON THE FILE.
+000250*  2026-08-09  KJM  ACCUMULATE PASS/FAIL COUNTS PER CLASS CODE
+000260*                   AND PRINT A CLASS-WISE SUMMARY REPORT AT
+000270*                   END OF RUN.
+000280*  2026-08-09  KJM  GRADE THE MARKS ON A LETTER-GRADE SCALE
+000290*                   (A/B/C/D/F) INSTEAD OF A FLAT PASS/FAIL
+000300*                   CUTOFF AND DISPLAY THE GRADE WITH THE MARKS.
+000310*  2026-08-09  KJM  APPLY NEG-NUM AS A NEGATIVE-MARKING
+000320*                   DEDUCTION AGAINST THE RAW SCORE BEFORE
+000330*                   GRADING, WITH RANGE VALIDATION INSTEAD OF
+000340*                   LETTING AN OUT-OF-RANGE RESULT TRUNCATE.
+000350*  2026-08-09  KJM  ADD CHECKPOINT/RESTART SUPPORT - A
+000360*                   CHECKPOINT IS WRITTEN EVERY N RECORDS AND
+000370*                   READ BACK ON STARTUP SO AN ABENDED RUN CAN
+000380*                   RESTART PAST WORK ALREADY DONE.
+000390*  2026-08-09  KJM  WRITE EVERY PASS/FAIL/REJECT DECISION TO AN
+000400*                   AUDIT-TRAIL FILE, STAMPED WITH THE RUN DATE
+000410*                   AND TIME, INSTEAD OF RELYING ON DISPLAY
+000420*                   OUTPUT AS THE ONLY RECORD OF THE DECISION.
+000430*  2026-08-09  KJM  SET A NON-ZERO RETURN CODE WHEN THE RUN'S
+000440*                   TOTAL FAIL COUNT EXCEEDS WS-FAIL-THRESHOLD SO
+000450*                   THE MARKSRUN JCL STEP CAN CONDITIONALLY DRIVE
+000460*                   A FOLLOW-ON FAIL-NOTIFICATION STEP.
+000470*  2026-08-09  KJM  EXPORT EACH FAILING STUDENT TO FAIL-EXPORT-
+000480*                   FILE FOR THE DOWNSTREAM GUARDIAN-NOTIFICATION
+000490*                   PROCESS PICKED UP BY PROGRAM FAILNOTE.
+000500*  2026-08-09  KJM  BUILD THE STUDENT-RESULTS MASTER (KEYED BY
+000510*                   STUDENT ID + SUBJECT) DURING THE BATCH RUN SO
+000520*                   THE ONLINE CORRECTION TRANSACTION, PROGRAM
+000530*                   MARKCORR, HAS A RECORD TO LOOK UP AND UPDATE
+000540*                   AFTER A GRADE APPEAL.
+000550*  2026-08-09  KJM  OPEN FAIL-EXPORT-FILE EXTEND ON A RESTART, THE
+000560*                   SAME AS AUDIT-TRAIL-FILE - AN UNCONDITIONAL
+000570*                   OPEN OUTPUT WAS TRUNCATING AWAY THE PRE-ABEND
+000580*                   RUN'S ALREADY-EXPORTED FAIL RECORDS.
+000590*  2026-08-09  KJM  CHECKPOINT THE RUNNING PASS/FAIL/REJECT
+000600*                   TOTALS AND A SNAPSHOT OF THE CLASS-SUMMARY
+000610*                   TABLE, NOT JUST THE FILE POSITION, AND
+000620*                   RESTORE THEM ON RESTART.  WITHOUT THIS A
+000630*                   RESTART RESUMED WITH EVERY CONTROL TOTAL AND
+000640*                   THE CLASS REPORT BACK AT ZERO, SO THE FAIL-
+000650*                   THRESHOLD TEST AND THE CONTROL-TOTAL
+000660*                   RECONCILIATION ONLY EVER SAW THE POST-
+000670*                   CHECKPOINT TAIL OF THE ROSTER INSTEAD OF THE
+000680*                   WHOLE RUN.
+000690*  2026-08-09  KJM  CHECK FILE STATUS AFTER WRITING A CHECKPOINT,
+000700*                   AUDIT, OR FAIL-EXPORT RECORD AND ABEND THE RUN
+000710*                   ON FAILURE - THE IN-MEMORY CONTROL TOTALS ARE
+000720*                   ONLY A RELIABLE PROXY FOR WHAT RECONCILIATION
+000730*                   IS CHECKING AGAINST IF EVERY WRITE THEY
+000740*                   REPRESENT ACTUALLY LANDED ON DISK.
+000750*==============================================================*
+000760
+000770 ENVIRONMENT DIVISION.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT STUDENT-MARKS-FILE ASSIGN TO STUMARKS
+000810         ORGANIZATION IS SEQUENTIAL
+000820         FILE STATUS IS WS-MARKS-FILE-STATUS.
+000830
+000840     SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+000870
+000880     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDIT
+000890         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000910
+000920     SELECT FAIL-EXPORT-FILE ASSIGN TO FAILEXP
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS WS-FAILEXP-FILE-STATUS.
+000950
+000960     SELECT STUDENT-RESULTS-FILE ASSIGN TO RESULTS
+000970         ORGANIZATION IS INDEXED
+000980         ACCESS MODE IS DYNAMIC
+000990         RECORD KEY IS RR-KEY
+001000         FILE STATUS IS WS-RESULTS-FILE-STATUS.
+001010
+001020 DATA DIVISION.
+001030 FILE SECTION.
+001040 FD  STUDENT-MARKS-FILE
+001050     RECORDING MODE IS F.
+001060     COPY MARKSREC.
+001070
+001080 FD  CHECKPOINT-FILE
+001090     RECORDING MODE IS F.
+001100     COPY CHKPTREC.
+001110
+001120 FD  AUDIT-TRAIL-FILE
+001130     RECORDING MODE IS F.
+001140     COPY AUDTREC.
+001150
+001160 FD  FAIL-EXPORT-FILE
+001170     RECORDING MODE IS F.
+001180     COPY FAILREC.
+001190
+001200 FD  STUDENT-RESULTS-FILE.
+001210     COPY RSLTREC.
+001220
+001230 WORKING-STORAGE SECTION.
+001240
+001250 01  NUM1 PIC 9(9).
+001260 01  NUM2 PIC 9(9).
+001270 01  NUM3 PIC 9(5).
+001280 01  NUM4 PIC 9(6).
+001290
+001300 01  NEG-NUM PIC S9(9) VALUE -5.
+001310 01  CHECK-VAL PIC 9(3).
+001320     88 PASS VALUES ARE 041 THRU 100.
+001330     88 FAIL VALUES ARE 000 THRU 040.
+001340
+001350 01  WS-ADJUSTED-SCORE        PIC S9(05) VALUE ZERO.
+001360
+001370 01  WS-MARKS-FILE-STATUS     PIC X(02).
+001380     88 MARKS-FILE-OK          VALUE '00'.
+001390     88 MARKS-FILE-EOF         VALUE '10'.
+001400
+001410 01  WS-CHKPT-FILE-STATUS     PIC X(02).
+001420     88 CHECKPOINT-FILE-OK      VALUE '00'.
+001430     88 CHECKPOINT-FILE-EOF     VALUE '10'.
+001440
+001450 01  WS-AUDIT-FILE-STATUS     PIC X(02).
+001460     88 AUDIT-FILE-OK           VALUE '00'.
+001470     88 AUDIT-FILE-EOF          VALUE '10'.
+001480
+001490 01  WS-FAILEXP-FILE-STATUS   PIC X(02).
+001500     88 FAILEXP-FILE-OK         VALUE '00'.
+001510     88 FAILEXP-FILE-EOF        VALUE '10'.
+001520
+001530 01  WS-RESULTS-FILE-STATUS   PIC X(02).
+001540     88 RESULTS-FILE-OK         VALUE '00'.
+001550     88 RESULTS-FILE-EOF        VALUE '10'.
+001560
+001570 01  WS-SWITCHES.
+001580     05  WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+001590         88 END-OF-MARKS-FILE   VALUE 'Y'.
+001600     05  WS-CLASS-FOUND-SWITCH PIC X(01) VALUE 'N'.
+001610         88 CLASS-ENTRY-FOUND   VALUE 'Y'.
+001620     05  WS-MARKS-VALID-SWITCH PIC X(01) VALUE 'Y'.
+001630         88 MARKS-VALUE-VALID   VALUE 'Y'.
+001640     05  WS-CHKPT-EOF-SWITCH   PIC X(01) VALUE 'N'.
+001650         88 NO-MORE-CHECKPOINTS  VALUE 'Y'.
+001660     05  WS-RESTART-SWITCH     PIC X(01) VALUE 'N'.
+001670         88 THIS-IS-A-RESTART    VALUE 'Y'.
+001680     05  WS-TABLE-FULL-SWITCH  PIC X(01) VALUE 'N'.
+001690         88 CLASS-TABLE-FULL     VALUE 'Y'.
+001700
+001710*--------------------------------------------------------------*
+001720*  CHECKPOINT/RESTART CONTROL FIELDS.  THE MARKS RUN WRITES A
+001730*  CHECKPOINT (LAST STUDENT ID, RECORDS PROCESSED SO FAR, AND
+001740*  THE RUNNING PASS/FAIL/REJECT TOTALS AND CLASS-SUMMARY-TABLE
+001750*  AS OF THAT POINT - SEE CHKPTREC) EVERY WS-CHECKPOINT-INTERVAL
+001760*  RECORDS.  ON A FRESH RUN THE CHECKPOINT FILE STARTS EMPTY; ON
+001770*  A RESTART, THE LAST CHECKPOINT READ FROM A PRIOR, ABENDED RUN
+001780*  TELLS US HOW MANY LEADING RECORDS ON STUDENT-MARKS-FILE TO
+001790*  SKIP WITHOUT RE-EVALUATING THEM, AND RESTORES THE RUN-LEVEL
+001800*  TOTALS AND CLASS TABLE TO WHAT THEY WERE AT THAT CHECKPOINT,
+001810*  SO THE RESTARTED RUN'S REPORT AND CONTROL TOTALS COVER THE
+001820*  WHOLE DAY, NOT JUST THE RECORDS RE-READ AFTER THE RESTART.
+001830*  A RUN THAT COMPLETES NORMALLY CLEARS THE CHECKPOINT FILE BACK
+001840*  TO EMPTY IN 7100-CLEAR-CHECKPOINT-FILE, SO ITS PRESENCE ALONE
+001850*  NEVER MEANS "RESTART" - ONLY ACTUALLY FINDING A LEFTOVER
+001860*  CHECKPOINT RECORD DOES.
+001870*--------------------------------------------------------------*
+001880 01  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+001890 01  WS-RECORDS-READ          PIC 9(09) COMP VALUE ZERO.
+001900 01  WS-RESTART-SKIP-COUNT    PIC 9(09) COMP VALUE ZERO.
+001910 01  WS-CHKPT-QUOTIENT        PIC 9(09) COMP VALUE ZERO.
+001920 01  WS-CHKPT-REMAINDER       PIC 9(09) COMP VALUE ZERO.
+001930
+001940*--------------------------------------------------------------*
+001950*  AUDIT TRAIL CONTROL FIELDS.  WS-RUN-DATE AND WS-RUN-TIME ARE
+001960*  SAMPLED ONCE AT THE START OF THE RUN AND STAMPED ON EVERY
+001970*  AUDIT RECORD SO A DECISION CAN BE TRACED BACK TO ITS JOB RUN.
+001980*--------------------------------------------------------------*
+001990 01  WS-AUDIT-RESULT-CODE     PIC X(04) VALUE SPACE.
+002000 01  WS-RUN-DATE              PIC X(08) VALUE SPACE.
+002010 01  WS-RUN-TIME              PIC X(08) VALUE SPACE.
+002020 01  WS-CHKPT-SUB              PIC 9(03) COMP VALUE ZERO.
+002030
+002040*--------------------------------------------------------------*
+002050*  FATAL-WRITE-ERROR FIELDS.  SET JUST BEFORE 9000-ABEND-ON-
+002060*  WRITE-ERROR IS PERFORMED SO ITS ONE DISPLAY CAN NAME WHICH
+002070*  FILE AND STATUS CAUSED THE RUN TO BE TERMINATED.
+002080*--------------------------------------------------------------*
+002090 01  WS-ABEND-FILE-NAME        PIC X(20) VALUE SPACE.
+002100 01  WS-ABEND-FILE-STATUS      PIC X(02) VALUE SPACE.
+002110
+002120*--------------------------------------------------------------*
+002130*  CLASS-WISE PASS/FAIL SUMMARY TABLE.  ONE ENTRY PER DISTINCT
+002140*  CLASS CODE SEEN ON THE MARKS FILE, BUILT AS STUDENTS ARE
+002150*  EVALUATED AND PRINTED AS A REPORT AT END OF RUN.  CAPPED AT
+002160*  50 DISTINCT CLASSES - A 51ST CLASS'S STUDENTS STILL GET
+002170*  GRADED AND AUDITED, THEY JUST DO NOT APPEAR ON THIS REPORT.
+002180*  WS-TOTAL-PASS-COUNT/WS-TOTAL-FAIL-COUNT ARE ACCUMULATED
+002190*  SEPARATELY IN 3000-EVALUATE-STUDENT AS EACH DECISION IS MADE,
+002200*  NOT DERIVED FROM THIS TABLE, SO THE RUN-LEVEL FAIL THRESHOLD
+002210*  AND CONTROL-TOTAL RECONCILIATION STAY ACCURATE EVEN WHEN THE
+002220*  TABLE ITSELF IS CAPPED.  THE WHOLE TABLE, ALONG WITH THOSE
+002230*  TOTALS, IS SNAPSHOTTED TO THE CHECKPOINT FILE EVERY CHECKPOINT
+002240*  INTERVAL AND RESTORED ON RESTART (SEE 1150/1160 AND 4000/4100)
+002250*  SO A RESTARTED RUN'S REPORT REFLECTS THE WHOLE DAY'S ROSTER,
+002260*  NOT JUST THE RECORDS RE-READ AFTER THE RESTART.
+002270*--------------------------------------------------------------*
+002280 01  CLASS-SUMMARY-TABLE.
+002290     05  CT-ENTRY-COUNT        PIC 9(03) COMP VALUE ZERO.
+002300     05  CT-ENTRY OCCURS 50 TIMES.
+002310         10  CT-CLASS-CODE     PIC X(09).
+002320         10  CT-PASS-COUNT     PIC 9(07) COMP.
+002330         10  CT-FAIL-COUNT     PIC 9(07) COMP.
+002340
+002350 01  WS-CLASS-SUB              PIC 9(03) COMP VALUE ZERO.
+002360 01  WS-RPT-SUB                PIC 9(03) COMP VALUE ZERO.
+002370 01  WS-CLASS-TOTAL            PIC 9(07) COMP VALUE ZERO.
+002380 01  WS-PASS-PERCENT           PIC 999V9 VALUE ZERO.
+002390 01  WS-PASS-PERCENT-ED        PIC ZZ9.9.
+002400
+002410 01  WS-GRADE-CODE             PIC X(01) VALUE SPACE.
+002420
+002430*--------------------------------------------------------------*
+002440*  RUN-LEVEL FAIL-COUNT THRESHOLD.  WHEN THE TOTAL NUMBER OF
+002450*  FAILING STUDENTS FOR THE RUN EXCEEDS WS-FAIL-THRESHOLD, THE
+002460*  RUN SETS A NON-ZERO RETURN CODE SO THE JCL STEP THAT RUNS
+002470*  THIS PROGRAM CAN CONDITIONALLY DRIVE A FOLLOW-ON STEP.
+002480*--------------------------------------------------------------*
+002490 01  WS-TOTAL-FAIL-COUNT       PIC 9(07) COMP VALUE ZERO.
+002500 01  WS-FAIL-THRESHOLD         PIC 9(07) COMP VALUE 50.
+002510
+002520*--------------------------------------------------------------*
+002530*  CONTROL-TOTAL RECONCILIATION FIELDS.  WS-TOTAL-PASS-COUNT AND
+002540*  WS-TOTAL-REJECT-COUNT ARE THE OTHER TWO LEGS OF THE SAME
+002550*  COUNT THAT WS-TOTAL-FAIL-COUNT TRACKS.  AT END OF RUN THE
+002560*  PASS/FAIL/REJECT TOTALS MUST FOOT BACK TO THE NUMBER OF
+002570*  STUDENT-MARKS-FILE RECORDS ACTUALLY EVALUATED THIS RUN - IF
+002580*  THEY DO NOT, A DECISION WAS LOST OR DOUBLE-COUNTED SOMEWHERE
+002590*  AND THE RUN IS FLAGGED RATHER THAN LEFT TO LOOK CLEAN.
+002600*--------------------------------------------------------------*
+002610 01  WS-TOTAL-PASS-COUNT       PIC 9(07) COMP VALUE ZERO.
+002620 01  WS-TOTAL-REJECT-COUNT     PIC 9(07) COMP VALUE ZERO.
+002630 01  WS-RECORDS-EVALUATED      PIC 9(09) COMP VALUE ZERO.
+002640 01  WS-DECISION-TOTAL         PIC 9(09) COMP VALUE ZERO.
+002650
+002660 PROCEDURE DIVISION.
+002670
+002680 0000-MAINLINE.
+002690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002700     PERFORM 2000-PROCESS-MARKS-FILE THRU 2000-EXIT
+002710         UNTIL END-OF-MARKS-FILE.
+002720     PERFORM 8000-PRINT-SUMMARY-REPORT THRU 8000-EXIT.
+002730     PERFORM 7000-TERMINATE THRU 7000-EXIT.
+002740     STOP RUN.
+002750
+002760 1000-INITIALIZE.
+002770     MOVE 25 TO NUM1.
+002780     MOVE 25 TO NUM3.
+002790     MOVE 15 TO NUM2.
+002800     MOVE 15 TO NUM4.
+002810
+002820     IF NUM1 > NUM2 THEN
+002830         DISPLAY 'IN LOOP 1 - IF BLOCK'
+002840         IF NUM3 = NUM4 THEN
+002850             DISPLAY 'IN LOOP 2 - IF BLOCK'
+002860         ELSE
+002870             DISPLAY 'IN LOOP 2 - ELSE BLOCK'
+002880         END-IF
+002890     ELSE
+002900         DISPLAY 'IN LOOP 1 - ELSE BLOCK'
+002910     END-IF.
+002920
+002930     EVALUATE TRUE
+002940         WHEN NUM1 < 2
+002950             DISPLAY 'NUM1 LESS THAN 2'
+002960         WHEN NUM1 < 19
+002970             DISPLAY 'NUM1 LESS THAN 19'
+002980         WHEN NUM1 < 1000
+002990             DISPLAY 'NUM1 LESS THAN 1000'
+003000         WHEN OTHER
+003010             DISPLAY 'NUM1 DOES NOT MEET ANY CONDITION'
+003020     END-EVALUATE.
+003030
+003040     OPEN INPUT STUDENT-MARKS-FILE.
+003050     IF NOT MARKS-FILE-OK
+003060         DISPLAY 'CONDITIONALS - CANNOT OPEN MARKS FILE, STATUS '
+003070             WS-MARKS-FILE-STATUS
+003080         MOVE 'Y' TO WS-EOF-SWITCH
+003090     END-IF.
+003100     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT.
+003110     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003120     ACCEPT WS-RUN-TIME FROM TIME.
+003130     IF THIS-IS-A-RESTART
+003140         OPEN EXTEND AUDIT-TRAIL-FILE
+003150     ELSE
+003160         OPEN OUTPUT AUDIT-TRAIL-FILE
+003170     END-IF.
+003180     IF NOT AUDIT-FILE-OK
+003190         DISPLAY 'CONDITIONALS - CANNOT OPEN AUDIT TRAIL FILE, '
+003200             'STATUS ' WS-AUDIT-FILE-STATUS
+003210     END-IF.
+003220     IF THIS-IS-A-RESTART
+003230         OPEN EXTEND FAIL-EXPORT-FILE
+003240     ELSE
+003250         OPEN OUTPUT FAIL-EXPORT-FILE
+003260     END-IF.
+003270     IF NOT FAILEXP-FILE-OK
+003280         DISPLAY 'CONDITIONALS - CANNOT OPEN FAIL EXPORT FILE, '
+003290             'STATUS ' WS-FAILEXP-FILE-STATUS
+003300     END-IF.
+003310     PERFORM 1200-OPEN-RESULTS-MASTER THRU 1200-EXIT.
+003320 1000-EXIT.
+003330     EXIT.
+003340
+003350*--------------------------------------------------------------*
+003360*  STUDENT-RESULTS-FILE IS THE DURABLE MASTER THAT PROGRAM
+003370*  MARKCORR UPDATES AFTER A GRADE APPEAL, SO IT MUST SURVIVE
+003380*  FROM ONE MARKS RUN TO THE NEXT - OPENING IT I-O, NOT OUTPUT,
+003390*  SO AN EARLIER RUN'S RECORDS AND ANY ONLINE CORRECTIONS ARE
+003400*  NOT TRUNCATED AWAY.  ON THE VERY FIRST RUN THE DATASET DOES
+003410*  NOT YET EXIST, SO A FAILED I-O OPEN FALLS BACK TO CREATING IT
+003420*  WITH AN OUTPUT OPEN BEFORE RE-OPENING IT I-O.
+003430*--------------------------------------------------------------*
+003440 1200-OPEN-RESULTS-MASTER.
+003450     OPEN I-O STUDENT-RESULTS-FILE.
+003460     IF NOT RESULTS-FILE-OK
+003470         OPEN OUTPUT STUDENT-RESULTS-FILE
+003480         CLOSE STUDENT-RESULTS-FILE
+003490         OPEN I-O STUDENT-RESULTS-FILE
+003500         IF NOT RESULTS-FILE-OK
+003510             DISPLAY 'CONDITIONALS - CANNOT OPEN RESULTS MASTER, '
+003520                 'STATUS ' WS-RESULTS-FILE-STATUS
+003530         END-IF
+003540     END-IF.
+003550 1200-EXIT.
+003560     EXIT.
+003570
+003580*--------------------------------------------------------------*
+003590*  IF A CHECKPOINT FILE FROM A PRIOR, ABENDED RUN ALREADY
+003600*  EXISTS, READ IT THROUGH TO THE LAST CHECKPOINT WRITTEN AND
+003610*  USE ITS RECORD COUNT AS THE NUMBER OF LEADING RECORDS TO
+003620*  SKIP ON THIS RESTART RUN.  OTHERWISE THIS IS A FRESH RUN -
+003630*  START THE CHECKPOINT FILE FROM SCRATCH.
+003640*
+003650*  OPENING THE FILE FOR INPUT SUCCEEDS (FILE STATUS 00) EVEN
+003660*  WHEN IT EXISTS BUT IS EMPTY - WHICH IS EXACTLY WHAT IT LOOKS
+003670*  LIKE THE MORNING AFTER A RUN THAT COMPLETED NORMALLY, SINCE
+003680*  7100-CLEAR-CHECKPOINT-FILE LEAVES IT CATALOGUED BUT EMPTY.
+003690*  SO THE OPEN SUCCEEDING IS NOT ITSELF A RESTART SIGNAL - ONLY
+003700*  ACTUALLY READING BACK A CHECKPOINT RECORD (SKIP COUNT
+003710*  GREATER THAN ZERO) MEANS A PRIOR RUN LEFT OFF MID-FILE.
+003720*--------------------------------------------------------------*
+003730 1100-CHECK-FOR-RESTART.
+003740     MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+003750     OPEN INPUT CHECKPOINT-FILE.
+003760     IF CHECKPOINT-FILE-OK
+003770         PERFORM 1150-READ-LAST-CHECKPOINT THRU 1150-EXIT
+003780             UNTIL NO-MORE-CHECKPOINTS
+003790         CLOSE CHECKPOINT-FILE
+003800         OPEN EXTEND CHECKPOINT-FILE
+003810         IF WS-RESTART-SKIP-COUNT > 0
+003820             MOVE 'Y' TO WS-RESTART-SWITCH
+003830             DISPLAY 'CONDITIONALS - RESTARTING AFTER '
+003840                 WS-RESTART-SKIP-COUNT ' RECORDS ALREADY DONE.'
+003850         END-IF
+003860     ELSE
+003870         OPEN OUTPUT CHECKPOINT-FILE
+003880     END-IF.
+003890 1100-EXIT.
+003900     EXIT.
+003910
+003920*--------------------------------------------------------------*
+003930*  A POSITION-CHECKPOINT RECORD GIVES THE SKIP COUNT AND THE
+003940*  RUNNING TOTALS AS OF THAT CHECKPOINT, AND RESETS THE IN-
+003950*  MEMORY CLASS TABLE TO EMPTY SO THE CLASS-CHECKPOINT RECORDS
+003960*  THAT FOLLOW IT REBUILD A CLEAN SNAPSHOT RATHER THAN PILING
+003970*  ON TOP OF AN EARLIER CHECKPOINT'S ENTRIES.  READING THROUGH
+003980*  TO END OF FILE THEREFORE LEAVES ONLY THE LAST CHECKPOINT'S
+003990*  TOTALS AND CLASS TABLE IN PLACE.
+004000*--------------------------------------------------------------*
+004010 1150-READ-LAST-CHECKPOINT.
+004020     READ CHECKPOINT-FILE
+004030         AT END
+004040             MOVE 'Y' TO WS-CHKPT-EOF-SWITCH
+004050         NOT AT END
+004060             IF POSITION-CHECKPOINT
+004070                 MOVE CP-RECORD-COUNT     TO WS-RESTART-SKIP-COUNT
+004080                 MOVE CP-TOTAL-PASS-COUNT TO WS-TOTAL-PASS-COUNT
+004090                 MOVE CP-TOTAL-FAIL-COUNT TO WS-TOTAL-FAIL-COUNT
+004095                 MOVE CP-TOTAL-REJECT-COUNT
+004096                     TO WS-TOTAL-REJECT-COUNT
+004110                 MOVE ZERO                TO CT-ENTRY-COUNT
+004120             ELSE
+004130                 PERFORM 1160-RESTORE-CLASS-ENTRY THRU 1160-EXIT
+004140             END-IF
+004150     END-READ.
+004160 1150-EXIT.
+004170     EXIT.
+004180
+004190*--------------------------------------------------------------*
+004200*  ADD BACK ONE CLASS-SUMMARY-TABLE ENTRY FROM A CLASS-CHECKPOINT
+004210*  RECORD READ DURING RESTART.  THE RECORDS WERE WRITTEN IN
+004220*  TABLE ORDER BY 4100-WRITE-CLASS-CHECKPOINTS, SO APPENDING THEM
+004230*  BACK IN THE ORDER THEY ARE READ REPRODUCES THE TABLE AS IT
+004240*  STOOD AT THAT CHECKPOINT.
+004250*--------------------------------------------------------------*
+004260 1160-RESTORE-CLASS-ENTRY.
+004270     ADD 1 TO CT-ENTRY-COUNT.
+004280     MOVE CC-CLASS-CODE TO CT-CLASS-CODE(CT-ENTRY-COUNT).
+004290     MOVE CC-PASS-COUNT TO CT-PASS-COUNT(CT-ENTRY-COUNT).
+004300     MOVE CC-FAIL-COUNT TO CT-FAIL-COUNT(CT-ENTRY-COUNT).
+004310 1160-EXIT.
+004320     EXIT.
+004330
+004340 2000-PROCESS-MARKS-FILE.
+004350     PERFORM 2100-READ-MARKS-RECORD THRU 2100-EXIT.
+004360     IF NOT END-OF-MARKS-FILE
+004370         ADD 1 TO WS-RECORDS-READ
+004380         IF WS-RECORDS-READ > WS-RESTART-SKIP-COUNT
+004390             PERFORM 3000-EVALUATE-STUDENT THRU 3000-EXIT
+004400         END-IF
+004410         PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+004420     END-IF.
+004430 2000-EXIT.
+004440     EXIT.
+004450
+004460 2100-READ-MARKS-RECORD.
+004470     READ STUDENT-MARKS-FILE
+004480         AT END
+004490             MOVE 'Y' TO WS-EOF-SWITCH
+004500     END-READ.
+004510 2100-EXIT.
+004520     EXIT.
+004530
+004540*--------------------------------------------------------------*
+004550*  WRITE A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A
+004560*  RESTART CAN SKIP STRAIGHT PAST WORK ALREADY DONE.  THE
+004570*  POSITION-CHECKPOINT-RECORD CARRIES THE LAST STUDENT ID,
+004580*  RECORDS READ SO FAR, AND THE RUNNING PASS/FAIL/REJECT TOTALS;
+004590*  4100-WRITE-CLASS-CHECKPOINTS THEN SNAPSHOTS THE CURRENT
+004600*  CLASS-SUMMARY-TABLE BEHIND IT, ONE CLASS-CHECKPOINT-RECORD
+004610*  PER CLASS SEEN SO FAR.
+004620*--------------------------------------------------------------*
+004630 4000-WRITE-CHECKPOINT.
+004640     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+004650         GIVING WS-CHKPT-QUOTIENT
+004660         REMAINDER WS-CHKPT-REMAINDER.
+004670     IF WS-CHKPT-REMAINDER = 0
+004680         MOVE 'P'                   TO CP-RECORD-TYPE
+004690         MOVE MR-STUDENT-ID         TO CP-STUDENT-ID
+004700         MOVE WS-RECORDS-READ       TO CP-RECORD-COUNT
+004710         MOVE WS-TOTAL-PASS-COUNT   TO CP-TOTAL-PASS-COUNT
+004720         MOVE WS-TOTAL-FAIL-COUNT   TO CP-TOTAL-FAIL-COUNT
+004730         MOVE WS-TOTAL-REJECT-COUNT TO CP-TOTAL-REJECT-COUNT
+004740         WRITE POSITION-CHECKPOINT-RECORD
+004750         IF NOT CHECKPOINT-FILE-OK
+004760             MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-NAME
+004770             MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+004780             PERFORM 9000-ABEND-ON-WRITE-ERROR THRU 9000-EXIT
+004790         END-IF
+004800         PERFORM 4100-WRITE-CLASS-CHECKPOINTS THRU 4100-EXIT
+004810             VARYING WS-CHKPT-SUB FROM 1 BY 1
+004820             UNTIL WS-CHKPT-SUB > CT-ENTRY-COUNT
+004830     END-IF.
+004840 4000-EXIT.
+004850     EXIT.
+004860
+004870*--------------------------------------------------------------*
+004880*  WRITE ONE CLASS-CHECKPOINT-RECORD FOR THE CLASS-SUMMARY-TABLE
+004890*  ENTRY AT WS-CHKPT-SUB - A FULL SNAPSHOT OF THE TABLE IS BUILT
+004900*  UP ONE RECORD AT A TIME BY THE VARYING PERFORM ABOVE.
+004910*--------------------------------------------------------------*
+004920 4100-WRITE-CLASS-CHECKPOINTS.
+004930     MOVE 'C'                          TO CC-RECORD-TYPE.
+004940     MOVE CT-CLASS-CODE(WS-CHKPT-SUB)  TO CC-CLASS-CODE.
+004950     MOVE CT-PASS-COUNT(WS-CHKPT-SUB)  TO CC-PASS-COUNT.
+004960     MOVE CT-FAIL-COUNT(WS-CHKPT-SUB)  TO CC-FAIL-COUNT.
+004970     WRITE CLASS-CHECKPOINT-RECORD.
+004980     IF NOT CHECKPOINT-FILE-OK
+004990         MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-NAME
+005000         MOVE WS-CHKPT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+005010         PERFORM 9000-ABEND-ON-WRITE-ERROR THRU 9000-EXIT
+005020     END-IF.
+005030 4100-EXIT.
+005040     EXIT.
+005050
+005060 3000-EVALUATE-STUDENT.
+005070     PERFORM 3100-APPLY-NEGATIVE-MARKING THRU 3100-EXIT.
+005080     IF MARKS-VALUE-VALID
+005090         PERFORM 3600-DETERMINE-GRADE THRU 3600-EXIT
+005100         IF PASS THEN
+005110             MOVE 'PASS' TO WS-AUDIT-RESULT-CODE
+005120             ADD 1 TO WS-TOTAL-PASS-COUNT
+005130             DISPLAY MR-STUDENT-ID ' PASSED WITH ' CHECK-VAL
+005140                 ' MARKS, GRADE ' WS-GRADE-CODE '.'
+005150         ELSE
+005160             IF FAIL THEN
+005170                 MOVE 'FAIL' TO WS-AUDIT-RESULT-CODE
+005180                 ADD 1 TO WS-TOTAL-FAIL-COUNT
+005190                 DISPLAY MR-STUDENT-ID ' FAILED WITH ' CHECK-VAL
+005200                     ' MARKS, GRADE ' WS-GRADE-CODE '.'
+005210                 PERFORM 3750-WRITE-FAIL-EXPORT THRU 3750-EXIT
+005220             END-IF
+005230         END-IF
+005240         PERFORM 3500-UPDATE-CLASS-SUMMARY THRU 3500-EXIT
+005250         PERFORM 3800-WRITE-RESULT-RECORD THRU 3800-EXIT
+005260     ELSE
+005270         MOVE 'RJCT' TO WS-AUDIT-RESULT-CODE
+005280         ADD 1 TO WS-TOTAL-REJECT-COUNT
+005290         MOVE SPACE TO WS-GRADE-CODE
+005300     END-IF.
+005310     PERFORM 3700-WRITE-AUDIT-RECORD THRU 3700-EXIT.
+005320 3000-EXIT.
+005330     EXIT.
+005340
+005350*--------------------------------------------------------------*
+005360*  APPLY THE NEGATIVE-MARKING DEDUCTION TO THE STUDENT'S RAW
+005370*  SCORE BEFORE IT IS MOVED INTO CHECK-VAL.  A RESULT OUTSIDE
+005380*  CHECK-VAL'S UNSIGNED PIC 9(3) RANGE IS FLAGGED AND THE
+005390*  RECORD IS REJECTED RATHER THAN LETTING THE MOVE TRUNCATE
+005400*  IT SILENTLY.
+005410*--------------------------------------------------------------*
+005420 3100-APPLY-NEGATIVE-MARKING.
+005430     COMPUTE WS-ADJUSTED-SCORE = MR-MARKS-VALUE + NEG-NUM.
+005440     IF WS-ADJUSTED-SCORE < 0 OR WS-ADJUSTED-SCORE > 999
+005450         MOVE 'N' TO WS-MARKS-VALID-SWITCH
+005460         DISPLAY MR-STUDENT-ID ' - ADJUSTED MARKS '
+005470             WS-ADJUSTED-SCORE ' OUT OF RANGE, RECORD REJECTED.'
+005480     ELSE
+005490         MOVE 'Y' TO WS-MARKS-VALID-SWITCH
+005500         MOVE WS-ADJUSTED-SCORE TO CHECK-VAL
+005510     END-IF.
+005520 3100-EXIT.
+005530     EXIT.
+005540
+005550*--------------------------------------------------------------*
+005560*  LOOK UP MR-CLASS-CODE IN THE CLASS SUMMARY TABLE, ADDING A
+005570*  NEW ENTRY IF THIS IS THE FIRST STUDENT SEEN FOR THE CLASS,
+005580*  THEN BUMP THE PASS OR FAIL COUNT FOR THAT CLASS.
+005590*--------------------------------------------------------------*
+005600 3500-UPDATE-CLASS-SUMMARY.
+005610     MOVE 1 TO WS-CLASS-SUB.
+005620     MOVE 'N' TO WS-CLASS-FOUND-SWITCH.
+005630     MOVE 'N' TO WS-TABLE-FULL-SWITCH.
+005640     PERFORM 3510-FIND-CLASS-ENTRY THRU 3510-EXIT
+005650         UNTIL WS-CLASS-SUB > CT-ENTRY-COUNT
+005660            OR CLASS-ENTRY-FOUND.
+005670     IF NOT CLASS-ENTRY-FOUND
+005680         IF CT-ENTRY-COUNT >= 50
+005690             MOVE 'Y' TO WS-TABLE-FULL-SWITCH
+005700             DISPLAY 'CONDITIONALS - CLASS SUMMARY TABLE FULL AT '
+005710                 '50 ENTRIES, CLASS ' MR-CLASS-CODE
+005720                 ' NOT TRACKED.'
+005730         ELSE
+005740             PERFORM 3520-ADD-CLASS-ENTRY THRU 3520-EXIT
+005750         END-IF
+005760     END-IF.
+005770     IF NOT CLASS-TABLE-FULL
+005780         IF PASS
+005790             ADD 1 TO CT-PASS-COUNT(WS-CLASS-SUB)
+005800         ELSE
+005810             ADD 1 TO CT-FAIL-COUNT(WS-CLASS-SUB)
+005820         END-IF
+005830     END-IF.
+005840 3500-EXIT.
+005850     EXIT.
+005860
+005870 3510-FIND-CLASS-ENTRY.
+005880     IF CT-CLASS-CODE(WS-CLASS-SUB) = MR-CLASS-CODE
+005890         MOVE 'Y' TO WS-CLASS-FOUND-SWITCH
+005900     ELSE
+005910         ADD 1 TO WS-CLASS-SUB
+005920     END-IF.
+005930 3510-EXIT.
+005940     EXIT.
+005950
+005960 3520-ADD-CLASS-ENTRY.
+005970     ADD 1 TO CT-ENTRY-COUNT.
+005980     MOVE CT-ENTRY-COUNT TO WS-CLASS-SUB.
+005990     MOVE MR-CLASS-CODE TO CT-CLASS-CODE(WS-CLASS-SUB).
+006000     MOVE ZERO TO CT-PASS-COUNT(WS-CLASS-SUB).
+006010     MOVE ZERO TO CT-FAIL-COUNT(WS-CLASS-SUB).
+006020 3520-EXIT.
+006030     EXIT.
+006040
+006050*--------------------------------------------------------------*
+006060*  BUCKET CHECK-VAL INTO A LETTER GRADE.  MIRRORS THE GRADED
+006070*  EVALUATE TRUE STYLE ALREADY USED FOR THE NUM1 THRESHOLD
+006080*  CHECKS IN 1000-INITIALIZE.
+006090*--------------------------------------------------------------*
+006100 3600-DETERMINE-GRADE.
+006110     EVALUATE TRUE
+006120         WHEN CHECK-VAL >= 90
+006130             MOVE 'A' TO WS-GRADE-CODE
+006140         WHEN CHECK-VAL >= 75
+006150             MOVE 'B' TO WS-GRADE-CODE
+006160         WHEN CHECK-VAL >= 60
+006170             MOVE 'C' TO WS-GRADE-CODE
+006180         WHEN CHECK-VAL >= 41
+006190             MOVE 'D' TO WS-GRADE-CODE
+006200         WHEN OTHER
+006210             MOVE 'F' TO WS-GRADE-CODE
+006220     END-EVALUATE.
+006230 3600-EXIT.
+006240     EXIT.
+006250
+006260*--------------------------------------------------------------*
+006270*  WRITE ONE AUDIT-TRAIL RECORD FOR EVERY GRADING DECISION MADE
+006280*  THIS RUN - PASS, FAIL, OR REJECTED FOR OUT-OF-RANGE MARKS -
+006290*  STAMPED WITH THE RUN DATE AND TIME, SO THE DISPLAY OUTPUT IS
+006300*  NOT THE ONLY RECORD OF THE DECISION.
+006310*--------------------------------------------------------------*
+006320 3700-WRITE-AUDIT-RECORD.
+006330     MOVE MR-STUDENT-ID    TO AR-STUDENT-ID.
+006340     MOVE MR-CLASS-CODE    TO AR-CLASS-CODE.
+006350     MOVE MR-SUBJECT-CODE  TO AR-SUBJECT-CODE.
+006360     IF MARKS-VALUE-VALID
+006370         MOVE CHECK-VAL    TO AR-MARKS-VALUE
+006380     ELSE
+006390         MOVE MR-MARKS-VALUE TO AR-MARKS-VALUE
+006400     END-IF.
+006410     MOVE WS-AUDIT-RESULT-CODE TO AR-RESULT-CODE.
+006420     MOVE WS-GRADE-CODE    TO AR-GRADE-CODE.
+006430     MOVE WS-RUN-DATE      TO AR-RUN-DATE.
+006440     MOVE WS-RUN-TIME      TO AR-RUN-TIME.
+006450     WRITE AUDIT-RECORD.
+006460     IF NOT AUDIT-FILE-OK
+006470         MOVE 'AUDIT-TRAIL-FILE' TO WS-ABEND-FILE-NAME
+006480         MOVE WS-AUDIT-FILE-STATUS TO WS-ABEND-FILE-STATUS
+006490         PERFORM 9000-ABEND-ON-WRITE-ERROR THRU 9000-EXIT
+006500     END-IF.
+006510 3700-EXIT.
+006520     EXIT.
+006530
+006540*--------------------------------------------------------------*
+006550*  EXPORT ONE RECORD PER FAILING STUDENT TO THE DOWNSTREAM
+006560*  GUARDIAN-NOTIFICATION FILE PICKED UP BY THE MAILING PROCESS.
+006570*--------------------------------------------------------------*
+006580 3750-WRITE-FAIL-EXPORT.
+006590     MOVE MR-STUDENT-ID    TO FE-STUDENT-ID.
+006600     MOVE MR-CLASS-CODE    TO FE-CLASS-CODE.
+006610     MOVE MR-SUBJECT-CODE  TO FE-SUBJECT-CODE.
+006620     MOVE CHECK-VAL        TO FE-MARKS-VALUE.
+006630     WRITE FAIL-EXPORT-RECORD.
+006640     IF NOT FAILEXP-FILE-OK
+006650         MOVE 'FAIL-EXPORT-FILE' TO WS-ABEND-FILE-NAME
+006660         MOVE WS-FAILEXP-FILE-STATUS TO WS-ABEND-FILE-STATUS
+006670         PERFORM 9000-ABEND-ON-WRITE-ERROR THRU 9000-EXIT
+006680     END-IF.
+006690 3750-EXIT.
+006700     EXIT.
+006710
+006720*--------------------------------------------------------------*
+006730*  WRITE (OR, ON A RERUN, REWRITE) THE STUDENT-RESULTS MASTER
+006740*  RECORD FOR A GRADED STUDENT.  THIS MASTER IS WHAT THE ONLINE
+006750*  CORRECTION TRANSACTION (PROGRAM MARKCORR) LOOKS UP AND UPDATES
+006760*  AFTER A GRADE APPEAL, WITHOUT A FULL BATCH RERUN.
+006770*--------------------------------------------------------------*
+006780 3800-WRITE-RESULT-RECORD.
+006790     MOVE MR-STUDENT-ID    TO RR-STUDENT-ID.
+006800     MOVE MR-SUBJECT-CODE  TO RR-SUBJECT-CODE.
+006810     MOVE MR-CLASS-CODE    TO RR-CLASS-CODE.
+006820     MOVE CHECK-VAL        TO RR-MARKS-VALUE.
+006830     MOVE WS-GRADE-CODE    TO RR-GRADE-CODE.
+006840     MOVE WS-AUDIT-RESULT-CODE TO RR-RESULT-CODE.
+006850     WRITE RESULT-RECORD
+006860         INVALID KEY
+006870             REWRITE RESULT-RECORD
+006880     END-WRITE.
+006890 3800-EXIT.
+006900     EXIT.
+006910
+006920*--------------------------------------------------------------*
+006930*  END-OF-RUN CLASS-WISE PASS/FAIL SUMMARY REPORT.
+006940*--------------------------------------------------------------*
+006950 8000-PRINT-SUMMARY-REPORT.
+006960     DISPLAY ' '.
+006970     DISPLAY '===== CLASS-WISE PASS/FAIL SUMMARY ====='.
+006980     DISPLAY 'CLASS     PASSED  FAILED  PASS PCT'.
+006990     PERFORM 8100-PRINT-CLASS-LINE THRU 8100-EXIT
+007000         VARYING WS-RPT-SUB FROM 1 BY 1
+007010         UNTIL WS-RPT-SUB > CT-ENTRY-COUNT.
+007020     IF WS-TOTAL-FAIL-COUNT > WS-FAIL-THRESHOLD
+007030         DISPLAY 'CONDITIONALS - FAIL COUNT ' WS-TOTAL-FAIL-COUNT
+007040             ' EXCEEDS THRESHOLD ' WS-FAIL-THRESHOLD
+007050             ' - SETTING NON-ZERO RETURN CODE.'
+007060         MOVE 4 TO RETURN-CODE
+007070     END-IF.
+007080     PERFORM 8200-RECONCILE-CONTROL-TOTALS THRU 8200-EXIT.
+007090 8000-EXIT.
+007100     EXIT.
+007110
+007120 8100-PRINT-CLASS-LINE.
+007130     COMPUTE WS-CLASS-TOTAL =
+007140         CT-PASS-COUNT(WS-RPT-SUB) + CT-FAIL-COUNT(WS-RPT-SUB).
+007150     IF WS-CLASS-TOTAL = 0
+007160         MOVE ZERO TO WS-PASS-PERCENT
+007170     ELSE
+007180         COMPUTE WS-PASS-PERCENT ROUNDED =
+007190             (CT-PASS-COUNT(WS-RPT-SUB) * 100) / WS-CLASS-TOTAL
+007200     END-IF.
+007210     MOVE WS-PASS-PERCENT TO WS-PASS-PERCENT-ED.
+007220     DISPLAY CT-CLASS-CODE(WS-RPT-SUB) '  '
+007230         CT-PASS-COUNT(WS-RPT-SUB) '  '
+007240         CT-FAIL-COUNT(WS-RPT-SUB) '  '
+007250         WS-PASS-PERCENT-ED.
+007260 8100-EXIT.
+007270     EXIT.
+007280
+007290*--------------------------------------------------------------*
+007300*  CONTROL-TOTAL RECONCILIATION.  WS-TOTAL-PASS-COUNT, -FAIL-
+007310*  COUNT AND -REJECT-COUNT ARE CARRIED FORWARD FROM THE LAST
+007320*  CHECKPOINT ON A RESTART (SEE 1150), SO BY END OF RUN THEY
+007330*  COVER EVERY STUDENT-MARKS-FILE RECORD FROM THE TOP OF THE
+007340*  FILE, NOT JUST THIS EXECUTION'S TAIL - THE SAME IS TRUE OF
+007350*  WS-RECORDS-READ, WHICH COUNTS EVERY RECORD READ INCLUDING
+007360*  ANY SKIPPED WITHOUT EVALUATION ON A RESTART.  SO THE TWO
+007370*  MUST EQUAL EACH OTHER OVER THE WHOLE FILE.  A MISMATCH MEANS
+007380*  A DECISION WAS LOST OR COUNTED TWICE AND IS FLAGGED WITH A
+007390*  DISTINCT RETURN CODE RATHER THAN LEFT SILENT.
+007400*--------------------------------------------------------------*
+007410 8200-RECONCILE-CONTROL-TOTALS.
+007420     MOVE WS-RECORDS-READ TO WS-RECORDS-EVALUATED.
+007430     COMPUTE WS-DECISION-TOTAL =
+007440         WS-TOTAL-PASS-COUNT + WS-TOTAL-FAIL-COUNT
+007450             + WS-TOTAL-REJECT-COUNT.
+007460     DISPLAY ' '.
+007470     IF WS-DECISION-TOTAL = WS-RECORDS-EVALUATED
+007480         DISPLAY 'CONDITIONALS - CONTROL TOTALS RECONCILE: '
+007490         WS-RECORDS-EVALUATED ' RECORDS EVALUATED, '
+007500             WS-DECISION-TOTAL ' DECISIONS RECORDED.'
+007510     ELSE
+007520         DISPLAY 'CONDITIONALS - CONTROL TOTAL BREAK: '
+007530             WS-RECORDS-EVALUATED ' RECORDS EVALUATED BUT '
+007540             WS-DECISION-TOTAL ' DECISIONS RECORDED (PASS '
+007550             WS-TOTAL-PASS-COUNT ' FAIL ' WS-TOTAL-FAIL-COUNT
+007560             ' REJECT ' WS-TOTAL-REJECT-COUNT
+007570             ') - SETTING NON-ZERO RETURN CODE.'
+007580         MOVE 8 TO RETURN-CODE
+007590     END-IF.
+007600 8200-EXIT.
+007610     EXIT.
+007620
+007630 7000-TERMINATE.
+007640     IF MARKS-FILE-OK OR MARKS-FILE-EOF
+007650         CLOSE STUDENT-MARKS-FILE
+007660     END-IF.
+007670     PERFORM 7100-CLEAR-CHECKPOINT-FILE THRU 7100-EXIT.
+007680     IF AUDIT-FILE-OK OR AUDIT-FILE-EOF
+007690         CLOSE AUDIT-TRAIL-FILE
+007700     END-IF.
+007710     IF FAILEXP-FILE-OK OR FAILEXP-FILE-EOF
+007720         CLOSE FAIL-EXPORT-FILE
+007730     END-IF.
+007740     IF RESULTS-FILE-OK OR RESULTS-FILE-EOF
+007750         CLOSE STUDENT-RESULTS-FILE
+007760     END-IF.
+007770 7000-EXIT.
+007780     EXIT.
+007790
+007800*--------------------------------------------------------------*
+007810*  7000-TERMINATE IS ONLY REACHED AFTER STUDENT-MARKS-FILE HAS
+007820*  BEEN READ ALL THE WAY THROUGH TO END OF FILE - AN ABEND
+007830*  PARTWAY THROUGH THE RUN NEVER GETS HERE.  SO REACHING THIS
+007840*  POINT MEANS THE RUN COMPLETED NORMALLY AND THERE IS NOTHING
+007850*  LEFT TO RESTART.  REOPEN THE CHECKPOINT FILE FOR OUTPUT,
+007860*  WHICH TRUNCATES IT BACK TO EMPTY, SO THE NEXT RUN'S
+007870*  1100-CHECK-FOR-RESTART DOES NOT MISTAKE TODAY'S LEFTOVER
+007880*  CHECKPOINTS FOR AN ABENDED RUN STILL WAITING TO BE RESUMED.
+007890*--------------------------------------------------------------*
+007900 7100-CLEAR-CHECKPOINT-FILE.
+007910     IF CHECKPOINT-FILE-OK OR CHECKPOINT-FILE-EOF
+007920         CLOSE CHECKPOINT-FILE
+007930     END-IF.
+007940     OPEN OUTPUT CHECKPOINT-FILE.
+007950     CLOSE CHECKPOINT-FILE.
+007960 7100-EXIT.
+007970     EXIT.
+007980
+007990*--------------------------------------------------------------*
+008000*  9000-ABEND-ON-WRITE-ERROR IS PERFORMED WHEN A CHECKPOINT,
+008010*  AUDIT, OR FAIL-EXPORT WRITE FAILS.  WS-ABEND-FILE-NAME AND
+008020*  WS-ABEND-FILE-STATUS ARE SET BY THE CALLER JUST BEFORE THIS
+008030*  IS PERFORMED SO ONE DISPLAY CAN NAME WHICH WRITE FAILED.
+008040*  THE RUN IS TERMINATED RATHER THAN LEFT TO CONTINUE BECAUSE A
+008050*  LOST WRITE LEAVES THE IN-MEMORY CONTROL TOTALS NO LONGER A
+008060*  RELIABLE PROXY FOR WHAT IS ACTUALLY ON DISK - CONTINUING
+008070*  WOULD ONLY MASK THE PROBLEM THAT 8200-RECONCILE-CONTROL-
+008080*  TOTALS EXISTS TO CATCH.
+008090*--------------------------------------------------------------*
+008100 9000-ABEND-ON-WRITE-ERROR.
+008110     DISPLAY 'CONDITIONALS - FATAL: ' WS-ABEND-FILE-NAME
+008120         ' WRITE FAILED, STATUS ' WS-ABEND-FILE-STATUS
+008130         ' - RUN TERMINATED, OUTPUT NO LONGER RELIABLE.'.
+008140     MOVE 16 TO RETURN-CODE.
+008150     STOP RUN.
+008160 9000-EXIT.
+008170     EXIT.
