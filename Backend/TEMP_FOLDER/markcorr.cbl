@@ -0,0 +1,250 @@
+000100*==============================================================*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    MARKCORR.
+000130 AUTHOR.        K J MENON.
+000140 INSTALLATION.  ACADEMIC RECORDS - EXAMINATIONS CELL.
+000150 DATE-WRITTEN.  2026-08-09.
+000160 DATE-COMPILED.
+000170*--------------------------------------------------------------*
+000180*  MOD LOG
+000190*  2026-08-09  KJM  INITIAL VERSION.  ONLINE POST-APPEAL MARKS
+000200*                   CORRECTION TRANSACTION.  LOOKS UP ONE
+000210*                   STUDENT-RESULTS RECORD BY STUDENT ID AND
+000220*                   SUBJECT CODE, ACCEPTS A CORRECTED MARKS
+000230*                   VALUE, RE-RUNS PASS/FAIL AND THE LETTER-
+000240*                   GRADE EVALUATE FOR THAT ONE RECORD, AND
+000250*                   REWRITES THE RESULT - WITHOUT A BATCH RERUN
+000260*                   OVER THE REST OF THE CLASS.
+000270*
+000280*                   WRITTEN AS A PSEUDO-CONVERSATIONAL ACCEPT/
+000290*                   DISPLAY DIALOGUE RATHER THAN A CICS BMS MAP;
+000300*                   THE SAME PARAGRAPH STRUCTURE (LOOK UP, KEY
+000310*                   IN A CORRECTION, RE-EVALUATE, REWRITE) CARRIES
+000320*                   OVER UNCHANGED IF THIS IS EVER FRONTED BY A
+000330*                   REAL SCREEN.
+000340*  2026-08-09  KJM  WRITE A 'CORR' AUDIT-TRAIL RECORD FOR EVERY
+000350*                   CORRECTION THAT SUCCESSFULLY REWRITES THE
+000360*                   RESULTS MASTER, SO THE SAME AUDIT TRAIL
+000370*                   CONDITIONALS BUILDS FOR THE ORIGINAL GRADING
+000380*                   DECISION ALSO SHOWS WHEN AND THAT A POST-
+000390*                   APPEAL CORRECTION WAS MADE.
+000400*  2026-08-09  KJM  ACCEPT LOWERCASE 'y' AS WELL AS 'Y' AT THE
+000410*                   CORRECT-ANOTHER-STUDENT PROMPT - THE OPERATOR
+000420*                   SHOULD NOT HAVE TO REMEMBER TO SHIFT.
+000430*==============================================================*
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT STUDENT-RESULTS-FILE ASSIGN TO RESULTS
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS RR-KEY
+000520         FILE STATUS IS WS-RESULTS-FILE-STATUS.
+000530
+000540     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDIT
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  STUDENT-RESULTS-FILE.
+000610     COPY RSLTREC.
+000620
+000630 FD  AUDIT-TRAIL-FILE
+000640     RECORDING MODE IS F.
+000650     COPY AUDTREC.
+000660
+000670 WORKING-STORAGE SECTION.
+000680
+000690 01  WS-RESULTS-FILE-STATUS   PIC X(02).
+000700     88 RESULTS-FILE-OK         VALUE '00'.
+000710     88 RESULTS-RECORD-NOTFOUND VALUE '23'.
+000720
+000730 01  WS-AUDIT-FILE-STATUS     PIC X(02).
+000740     88 AUDIT-FILE-OK           VALUE '00'.
+000750     88 AUDIT-FILE-EOF          VALUE '10'.
+000760
+000770 01  WS-SWITCHES.
+000780     05  WS-MORE-CORRECTIONS   PIC X(01) VALUE 'Y'.
+000790         88 MORE-CORRECTIONS-TO-KEY VALUE 'Y'.
+000800     05  WS-RECORD-FOUND-SWITCH PIC X(01) VALUE 'N'.
+000810         88 RESULT-RECORD-FOUND  VALUE 'Y'.
+000820
+000830*--------------------------------------------------------------*
+000840*  OPERATOR-KEYED LOOKUP AND CORRECTION FIELDS.  ON A REAL CICS
+000850*  SCREEN THESE WOULD BE BMS MAP FIELDS; HERE THEY ARE KEYED IN
+000860*  FROM THE OPERATOR'S CONSOLE ONE TRANSACTION AT A TIME.
+000870*--------------------------------------------------------------*
+000880 01  WS-LOOKUP-STUDENT-ID     PIC X(09).
+000890 01  WS-LOOKUP-SUBJECT-CODE   PIC X(05).
+000900 01  WS-CORRECTED-MARKS       PIC 9(03).
+000910 01  WS-REPLY                 PIC X(01).
+000920     88 REPLY-IS-YES            VALUES 'Y', 'y'.
+000930
+000940 01  WS-GRADE-CODE             PIC X(01) VALUE SPACE.
+000950
+000960*--------------------------------------------------------------*
+000970*  AUDIT TRAIL CONTROL FIELDS.  WS-RUN-DATE AND WS-RUN-TIME ARE
+000980*  SAMPLED ONCE AT THE START OF THE TRANSACTION AND STAMPED ON
+000990*  EVERY CORRECTION'S AUDIT RECORD.
+001000*--------------------------------------------------------------*
+001010 01  WS-RUN-DATE               PIC X(08) VALUE SPACE.
+001020 01  WS-RUN-TIME               PIC X(08) VALUE SPACE.
+001030
+001040 PROCEDURE DIVISION.
+001050
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001080     PERFORM 2000-CORRECT-ONE-STUDENT THRU 2000-EXIT
+001090         UNTIL NOT MORE-CORRECTIONS-TO-KEY.
+001100     PERFORM 7000-TERMINATE THRU 7000-EXIT.
+001110     STOP RUN.
+001120
+001130*--------------------------------------------------------------*
+001140*  AUDIT-TRAIL-FILE IS THE SAME DURABLE AUDIT TRAIL CONDITIONALS
+001150*  WRITES TO, SO A CORRECTION MUST APPEND TO IT RATHER THAN
+001160*  TRUNCATE IT - OPEN EXTEND, FALLING BACK TO CREATING IT WITH
+001170*  AN OUTPUT OPEN ONLY IF IT DOES NOT YET EXIST.
+001180*--------------------------------------------------------------*
+001190 1000-INITIALIZE.
+001200     OPEN I-O STUDENT-RESULTS-FILE.
+001210     IF NOT RESULTS-FILE-OK
+001220         DISPLAY 'MARKCORR - CANNOT OPEN RESULTS FILE, STATUS '
+001230             WS-RESULTS-FILE-STATUS
+001240         MOVE 'N' TO WS-MORE-CORRECTIONS
+001250     END-IF.
+001260     OPEN EXTEND AUDIT-TRAIL-FILE.
+001270     IF NOT AUDIT-FILE-OK
+001280         OPEN OUTPUT AUDIT-TRAIL-FILE
+001290         IF NOT AUDIT-FILE-OK
+001300             DISPLAY 'MARKCORR - CANNOT OPEN AUDIT TRAIL FILE, '
+001310                 'STATUS ' WS-AUDIT-FILE-STATUS
+001320         END-IF
+001330     END-IF.
+001340     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001350     ACCEPT WS-RUN-TIME FROM TIME.
+001360 1000-EXIT.
+001370     EXIT.
+001380
+001390 2000-CORRECT-ONE-STUDENT.
+001400     PERFORM 2100-KEY-IN-LOOKUP THRU 2100-EXIT.
+001410     PERFORM 2200-FIND-RESULT-RECORD THRU 2200-EXIT.
+001420     IF RESULT-RECORD-FOUND
+001430         PERFORM 2300-KEY-IN-CORRECTION THRU 2300-EXIT
+001440         PERFORM 3600-DETERMINE-GRADE THRU 3600-EXIT
+001450         PERFORM 2400-REWRITE-RESULT-RECORD THRU 2400-EXIT
+001460     ELSE
+001470         DISPLAY 'MARKCORR - NO RESULT ON FILE FOR STUDENT '
+001480             WS-LOOKUP-STUDENT-ID ' SUBJECT '
+001490             WS-LOOKUP-SUBJECT-CODE '.'
+001500     END-IF.
+001510     DISPLAY 'MARKCORR - CORRECT ANOTHER STUDENT (Y/N)? '
+001520         WITH NO ADVANCING.
+001530     ACCEPT WS-REPLY.
+001540     IF NOT REPLY-IS-YES
+001550         MOVE 'N' TO WS-MORE-CORRECTIONS
+001560     END-IF.
+001570 2000-EXIT.
+001580     EXIT.
+001590
+001600 2100-KEY-IN-LOOKUP.
+001610     DISPLAY 'MARKCORR - STUDENT ID TO CORRECT: '
+001620         WITH NO ADVANCING.
+001630     ACCEPT WS-LOOKUP-STUDENT-ID.
+001640     DISPLAY 'MARKCORR - SUBJECT CODE: ' WITH NO ADVANCING.
+001650     ACCEPT WS-LOOKUP-SUBJECT-CODE.
+001660 2100-EXIT.
+001670     EXIT.
+001680
+001690 2200-FIND-RESULT-RECORD.
+001700     MOVE 'N' TO WS-RECORD-FOUND-SWITCH.
+001710     MOVE WS-LOOKUP-STUDENT-ID   TO RR-STUDENT-ID.
+001720     MOVE WS-LOOKUP-SUBJECT-CODE TO RR-SUBJECT-CODE.
+001730     READ STUDENT-RESULTS-FILE
+001740         INVALID KEY
+001750             CONTINUE
+001760         NOT INVALID KEY
+001770             MOVE 'Y' TO WS-RECORD-FOUND-SWITCH
+001780     END-READ.
+001790 2200-EXIT.
+001800     EXIT.
+001810
+001820 2300-KEY-IN-CORRECTION.
+001830     DISPLAY 'MARKCORR - STUDENT ' RR-STUDENT-ID ' SUBJECT '
+001840         RR-SUBJECT-CODE ' CURRENT MARKS ' RR-MARKS-VALUE
+001850         ' GRADE ' RR-GRADE-CODE '.'
+001860     DISPLAY 'MARKCORR - ENTER CORRECTED MARKS: '
+001870         WITH NO ADVANCING.
+001880     ACCEPT WS-CORRECTED-MARKS.
+001890     MOVE WS-CORRECTED-MARKS TO RR-MARKS-VALUE.
+001900     IF RR-MARKS-VALUE >= 41
+001910         MOVE 'PASS' TO RR-RESULT-CODE
+001920     ELSE
+001930         MOVE 'FAIL' TO RR-RESULT-CODE
+001940     END-IF.
+001950 2300-EXIT.
+001960     EXIT.
+001970
+001980*--------------------------------------------------------------*
+001990*  BUCKET THE CORRECTED MARKS INTO A LETTER GRADE.  MIRRORS THE
+002000*  GRADING SCALE IN THE BATCH PROGRAM, CONDITIONALS.
+002010*--------------------------------------------------------------*
+002020 3600-DETERMINE-GRADE.
+002030     EVALUATE TRUE
+002040         WHEN RR-MARKS-VALUE >= 90
+002050             MOVE 'A' TO WS-GRADE-CODE
+002060         WHEN RR-MARKS-VALUE >= 75
+002070             MOVE 'B' TO WS-GRADE-CODE
+002080         WHEN RR-MARKS-VALUE >= 60
+002090             MOVE 'C' TO WS-GRADE-CODE
+002100         WHEN RR-MARKS-VALUE >= 41
+002110             MOVE 'D' TO WS-GRADE-CODE
+002120         WHEN OTHER
+002130             MOVE 'F' TO WS-GRADE-CODE
+002140     END-EVALUATE.
+002150     MOVE WS-GRADE-CODE TO RR-GRADE-CODE.
+002160 3600-EXIT.
+002170     EXIT.
+002180
+002190 2400-REWRITE-RESULT-RECORD.
+002200     REWRITE RESULT-RECORD
+002210         INVALID KEY
+002220             DISPLAY 'MARKCORR - REWRITE FAILED FOR STUDENT '
+002230                 RR-STUDENT-ID ' SUBJECT ' RR-SUBJECT-CODE '.'
+002240         NOT INVALID KEY
+002250             DISPLAY 'MARKCORR - STUDENT ' RR-STUDENT-ID
+002260                 ' SUBJECT ' RR-SUBJECT-CODE ' CORRECTED TO '
+002270                 RR-MARKS-VALUE ' MARKS, GRADE ' RR-GRADE-CODE '.'
+002280             PERFORM 2450-WRITE-AUDIT-RECORD THRU 2450-EXIT
+002290     END-REWRITE.
+002300 2400-EXIT.
+002310     EXIT.
+002320
+002330*--------------------------------------------------------------*
+002340*  RECORD THE CORRECTION ON THE SAME AUDIT TRAIL THE BATCH RUN
+002350*  WRITES TO, WITH RESULT CODE 'CORR' SO IT READS AS A POST-
+002360*  APPEAL CORRECTION RATHER THAN THE ORIGINAL PASS/FAIL DECISION.
+002370*--------------------------------------------------------------*
+002380 2450-WRITE-AUDIT-RECORD.
+002390     MOVE RR-STUDENT-ID    TO AR-STUDENT-ID.
+002400     MOVE RR-CLASS-CODE    TO AR-CLASS-CODE.
+002410     MOVE RR-SUBJECT-CODE  TO AR-SUBJECT-CODE.
+002420     MOVE RR-MARKS-VALUE   TO AR-MARKS-VALUE.
+002430     MOVE 'CORR'           TO AR-RESULT-CODE.
+002440     MOVE RR-GRADE-CODE    TO AR-GRADE-CODE.
+002450     MOVE WS-RUN-DATE      TO AR-RUN-DATE.
+002460     MOVE WS-RUN-TIME      TO AR-RUN-TIME.
+002470     WRITE AUDIT-RECORD.
+002480 2450-EXIT.
+002490     EXIT.
+002500
+002510 7000-TERMINATE.
+002520     IF RESULTS-FILE-OK
+002530         CLOSE STUDENT-RESULTS-FILE
+002540     END-IF.
+002550     IF AUDIT-FILE-OK OR AUDIT-FILE-EOF
+002560         CLOSE AUDIT-TRAIL-FILE
+002570     END-IF.
+002580 7000-EXIT.
+002590     EXIT.
